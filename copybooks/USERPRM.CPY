@@ -0,0 +1,15 @@
+000100*-----------------------------------------------------------------
+000110* USERPRM.CPY
+000120*
+000130* CONTROL-FILE RECORD FOR THE USERPARM PARAMETER FILE.  ONE
+000140* RECORD DRIVES THE HOLD/INACTIVE BALANCE THRESHOLDS SO A POLICY
+000150* CHANGE IS A DATA CHANGE, NOT A RECOMPILE.
+000160*
+000170* MODIFICATION HISTORY
+000180* DATE      BY    DESCRIPTION
+000190* --------  ----  -----------------------------------------------
+000200* 08/09/26  RFK   ORIGINAL COPYBOOK.
+000210*-----------------------------------------------------------------
+000220     05  PARM-LOW-BAL                    PIC S9(04)V99
+000230         SIGN IS LEADING SEPARATE.
+000240     05  PARM-HOLD-BAL                   PIC 9(04)V99.
