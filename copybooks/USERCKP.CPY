@@ -0,0 +1,18 @@
+000100*-----------------------------------------------------------------
+000110* USERCKP.CPY
+000120*
+000130* CHECKPOINT RECORD FOR THE USERCKPT FILE.  USRLOAD APPENDS TO
+000140* THIS FILE AFTER EVERY COMMIT SO A RESTART KNOWS HOW MANY
+000150* USERTRAN RECORDS HAVE ALREADY BEEN READ AND APPLIED.
+000160*
+000170* MODIFICATION HISTORY
+000180* DATE      BY    DESCRIPTION
+000190* --------  ----  -----------------------------------------------
+000200* 08/09/26  RFK   ORIGINAL COPYBOOK.
+000205* 08/09/26  RFK   CHANGED FROM LAST-COMMITTED-USER-ID TO A
+000206*                 RECORD-COUNT/POSITION SO A REPEATED TRN-ID IN
+000207*                 THE SAME RUN CANNOT BE SKIPPED ON RESTART.
+000210*-----------------------------------------------------------------
+000220     05  CKPT-REC-COUNT                  PIC 9(08).
+000230     05  CKPT-DATE                       PIC 9(08).
+000240     05  CKPT-TIME                       PIC 9(06).
