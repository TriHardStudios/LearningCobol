@@ -0,0 +1,25 @@
+000100*-----------------------------------------------------------------
+000110* USERSUS.CPY
+000120*
+000130* SUSPENSE RECORD FOR THE USERSUSP REJECT FILE.  ANY TRANSACTION
+000140* THAT FAILS EDIT IS WRITTEN HERE WITH THE ORIGINAL INPUT LINE
+000150* INTACT AND A REASON CODE INSTEAD OF BEING FORCED INTO AN
+000160* ACCOUNT STATUS.
+000170*
+000180* MODIFICATION HISTORY
+000190* DATE      BY    DESCRIPTION
+000200* --------  ----  -----------------------------------------------
+000210* 08/09/26  RFK   ORIGINAL COPYBOOK.
+000215* 08/09/26  RFK   ADDED SUSP-BAD-STATUS FOR THE TRN-STATUS-VALID
+000216*                 EDIT ON CHANGE TRANSACTIONS.
+000220*-----------------------------------------------------------------
+000230     05  SUSP-ORIGINAL-INPUT             PIC X(50).
+000240     05  SUSP-REASON-CODE                PIC X(12).
+000250         88  SUSP-NEG-BAL                VALUE "NEG-BAL".
+000260         88  SUSP-OVER-LIMIT             VALUE "OVER-LIMIT".
+000270         88  SUSP-BAD-UNSTRING           VALUE "BAD-UNSTRING".
+000280         88  SUSP-NOT-FOUND              VALUE "NOT-FOUND".
+000290         88  SUSP-DUP-ID                 VALUE "DUP-ID".
+000295         88  SUSP-BAD-STATUS             VALUE "BAD-STATUS".
+000300     05  SUSP-USER-ID                    PIC 9(08).
+000310     05  SUSP-DATE                       PIC 9(08).
