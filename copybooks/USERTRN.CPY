@@ -0,0 +1,39 @@
+000100*-----------------------------------------------------------------
+000110* USERTRN.CPY
+000120*
+000130* SHARED TRANSACTION LAYOUT FOR ACCOUNT MAINTENANCE INPUT.  USED
+000140* FOR BOTH THE INTERACTIVE ACCEPT (HELLCBL) AND THE SEQUENTIAL
+000150* USERTRAN BATCH FILE (USRLOAD) - ONE SPACE-DELIMITED 50-BYTE
+000160* LINE PER ACCOUNT:
+000170*
+000180*     TRN-CODE  TRN-NAME  TRN-ID  TRN-BAL  TRN-STATUS
+000190*
+000200* TRN-CODE   - N (NEW), C (CHANGE) OR I (INQUIRY).
+000210* TRN-BAL    - SIGN + 6 DIGITS, NO DECIMAL POINT TYPED, LAST 2
+000220*              DIGITS ARE CENTS (E.G. +015000 = $150.00).
+000230*              TRN-BAL-TEXT CARRIES THE RAW CHARACTERS OFF THE
+000240*              UNSTRING SO THE LEADING SIGN SURVIVES INTO THE
+000250*              SIGN-SEPARATE REDEFINITION BELOW IT.
+000260* TRN-STATUS - OPTIONAL OVERRIDE ON A CHANGE TRANSACTION; SPACES
+000270*              MEANS LEAVE THE CURRENT STATUS ALONE.
+000280*
+000290* MODIFICATION HISTORY
+000300* DATE      BY    DESCRIPTION
+000310* --------  ----  -----------------------------------------------
+000320* 08/09/26  RFK   ORIGINAL COPYBOOK.
+000325* 08/09/26  RFK   ADDED TRN-STATUS-VALID SO A CHANGE TRANSACTION'S
+000326*                 STATUS OVERRIDE CAN BE EDITED AGAINST THE SAME
+000327*                 A/I/H SET AS USER-STATUS BEFORE IT IS EVER
+000328*                 MOVED ONTO THE MASTER.
+000330*-----------------------------------------------------------------
+000340     05  TRN-CODE                        PIC X(01).
+000350         88  TRN-NEW                     VALUE "N".
+000360         88  TRN-CHANGE                  VALUE "C".
+000370         88  TRN-INQUIRY                 VALUE "I".
+000380     05  TRN-NAME                        PIC X(08).
+000390     05  TRN-ID                          PIC 9(08).
+000400     05  TRN-BAL-TEXT                    PIC X(07).
+000410     05  TRN-BAL REDEFINES TRN-BAL-TEXT  PIC S9(04)V99
+000420         SIGN IS LEADING SEPARATE.
+000430     05  TRN-STATUS                      PIC X(01).
+000440         88  TRN-STATUS-VALID            VALUE "A" "I" "H" SPACE.
