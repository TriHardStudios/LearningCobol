@@ -0,0 +1,35 @@
+000100*----------------------------------------------------------
+000110* USERREC.CPY
+000120*
+000130* SHARED USER ACCOUNT RECORD LAYOUT.  COPY THIS MEMBER UNDER A
+000140* PROGRAM-SUPPLIED 01-LEVEL (WORKING-STORAGE OR FD) SO THE SAME
+000150* FIELD DEFINITIONS ARE NEVER HAND-TYPED TWICE.
+000160*
+000170* WHEN A SECOND COPY OF THIS RECORD IS NEEDED IN THE SAME PROGRAM
+000180* (FOR EXAMPLE AN FD RECORD ALONGSIDE A WORKING-STORAGE COPY),
+000190* COPY IT WITH REPLACING, SWAPPING EACH FIELD NAME FOR A
+000200* DIFFERENTLY PREFIXED ONE TO AVOID DUPLICATE DATA-NAMES, E.G.
+000210*
+000220*     01  MF-USER-RECORD.
+000230*         COPY USERREC
+000240*             REPLACING ==USER-NAME==     BY ==MF-USER-NAME==
+000250*                       ==USER-ID==       BY ==MF-USER-ID==
+000260*                       ==USER-STATUS==   BY ==MF-USER-STATUS==
+000270*                       ==USER-ACTIVE==   BY ==MF-USER-ACTIVE==
+000280*                       ==USER-INACTIVE== BY ==MF-USER-INACTIVE==
+000290*                       ==USER-HOLD==     BY ==MF-USER-HOLD==
+000300*                       ==USER-BAL==      BY ==MF-USER-BAL==.
+000310*
+000320* MODIFICATION HISTORY
+000330* DATE      BY    DESCRIPTION
+000340* --------  ----  -----------------------------------------------
+000350* 08/09/26  RFK   ORIGINAL COPYBOOK - PULLED WS-USER OUT OF
+000360*                 HELLCBL SO ALL PROGRAMS SHARE ONE LAYOUT.
+000370*----------------------------------------------------------
+000380     05  USER-NAME                       PIC X(08).
+000390     05  USER-ID                         PIC 9(08).
+000400     05  USER-STATUS                     PIC X(01).
+000410         88  USER-ACTIVE                 VALUE "A".
+000420         88  USER-INACTIVE               VALUE "I".
+000430         88  USER-HOLD                   VALUE "H".
+000440     05  USER-BAL                        PIC 9(04)V99.
