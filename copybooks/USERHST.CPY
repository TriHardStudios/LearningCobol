@@ -0,0 +1,18 @@
+000100*-----------------------------------------------------------------
+000110* USERHST.CPY
+000120*
+000130* BALANCE HISTORY RECORD FOR THE USERHIST AUDIT TRAIL FILE.  ONE
+000140* RECORD IS APPENDED EVERY TIME A CREATE OR CHANGE TRANSACTION
+000150* MOVES USER-BAL, SO "WHAT WAS THIS BALANCE ON DATE X" CAN BE
+000160* ANSWERED FROM THE FILE RATHER THAN MEMORY.
+000170*
+000180* MODIFICATION HISTORY
+000190* DATE      BY    DESCRIPTION
+000200* --------  ----  -----------------------------------------------
+000210* 08/09/26  RFK   ORIGINAL COPYBOOK.
+000220*-----------------------------------------------------------------
+000230     05  HIST-USER-ID                    PIC 9(08).
+000240     05  HIST-OLD-BAL                    PIC 9(04)V99.
+000250     05  HIST-NEW-BAL                    PIC 9(04)V99.
+000260     05  HIST-EFF-DATE                   PIC 9(08).
+000270     05  HIST-SOURCE-JOB                 PIC X(08).
