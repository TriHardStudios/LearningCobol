@@ -0,0 +1,150 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    USRXTR.
+000120 AUTHOR.        R F KOVACS.
+000130 INSTALLATION.  ACCOUNT SERVICES.
+000140 DATE-WRITTEN.  08/09/26.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170* USRXTR - NIGHTLY ACTIVE-USER EXTRACT FOR BILLING.
+000180*
+000190* READS USERMAST FROM TOP TO BOTTOM AND WRITES ONE FIXED-WIDTH
+000200* USERXTR RECORD (ID, NAME, BALANCE, EXTRACT DATE) FOR EVERY
+000210* ACCOUNT WHOSE STATUS IS ACTIVE.  INACTIVE AND HOLD ACCOUNTS ARE
+000220* NOT BILLED, SO THEY ARE LEFT OFF THE FEED ENTIRELY.  RUN AFTER
+000230* USRLOAD SO THE FEED REFLECTS THE NIGHT'S POSTINGS.
+000240*-----------------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT USERMAST  ASSIGN TO "USERMAST"
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS SEQUENTIAL
+000310         RECORD KEY IS MF-USER-ID
+000320         FILE STATUS IS WS-USERMAST-STATUS.
+
+000330     SELECT USERXTR   ASSIGN TO "USERXTR"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-USERXTR-STATUS.
+
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  USERMAST
+000390     LABEL RECORDS ARE STANDARD.
+000400 01  MF-USER-RECORD.
+000410     COPY USERREC
+000420         REPLACING ==USER-NAME==     BY ==MF-USER-NAME==
+000430                   ==USER-ID==       BY ==MF-USER-ID==
+000440                   ==USER-STATUS==   BY ==MF-USER-STATUS==
+000450                   ==USER-ACTIVE==   BY ==MF-USER-ACTIVE==
+000460                   ==USER-INACTIVE== BY ==MF-USER-INACTIVE==
+000470                   ==USER-HOLD==     BY ==MF-USER-HOLD==
+000480                   ==USER-BAL==      BY ==MF-USER-BAL==.
+
+000490 FD  USERXTR
+000500     LABEL RECORDS ARE STANDARD.
+000510 01  XTR-RECORD.
+000520     05  XTR-USER-ID                     PIC 9(08).
+000530     05  XTR-USER-NAME                   PIC X(08).
+000540     05  XTR-USER-BAL                    PIC 9(04)V99.
+000550     05  XTR-EXTRACT-DATE                PIC 9(08).
+
+000560 WORKING-STORAGE SECTION.
+000570 01  WS-PROGRAM-NAME                     PIC X(15)
+000580                                         VALUE "USRXTR".
+
+000590 01  WS-USER.
+000600     COPY USERREC.
+
+000610 01  WS-EXTRACT-DATE                     PIC 9(08).
+
+000620 01  WS-FILE-STATUSES.
+000630     05  WS-USERMAST-STATUS              PIC X(02).
+000640         88  WS-USERMAST-OK               VALUE "00".
+000650     05  WS-USERXTR-STATUS               PIC X(02).
+
+000660 77  WS-EOF-SW                           PIC X(01) VALUE "N".
+000670     88  WS-NO-MORE-MASTER-RECS           VALUE "Y".
+
+000680 77  WS-READ-COUNT                       PIC 9(07) COMP
+000690                                         VALUE ZERO.
+000700 77  WS-EXTRACT-COUNT                    PIC 9(07) COMP
+000710                                         VALUE ZERO.
+
+000720 PROCEDURE DIVISION.
+
+000730 0000-MAINLINE.
+000740     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+000750     IF RETURN-CODE = ZERO
+000760         PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+000770             UNTIL WS-NO-MORE-MASTER-RECS
+000780         PERFORM 8000-TERMINATE THRU 8000-EXIT
+000790     END-IF.
+000800     STOP RUN.
+
+000810*----------------------------------------------------------
+000820* 1000-INITIALIZE - OPEN THE FILES.
+000830*----------------------------------------------------------
+000840 1000-INITIALIZE.
+000850     INITIALIZE WS-USER.
+000860     ACCEPT WS-EXTRACT-DATE FROM DATE YYYYMMDD.
+
+000870     OPEN INPUT USERMAST.
+000880     IF NOT WS-USERMAST-OK
+000890         DISPLAY "USRXTR: UNABLE TO OPEN USERMAST, STATUS = "
+000900             WS-USERMAST-STATUS
+000910         MOVE 16 TO RETURN-CODE
+000920         GO TO 1000-EXIT
+000930     END-IF.
+
+000940     OPEN OUTPUT USERXTR.
+000950     IF WS-USERXTR-STATUS NOT = "00"
+000960         DISPLAY "USRXTR: UNABLE TO OPEN USERXTR, STATUS = "
+000970             WS-USERXTR-STATUS
+000980         MOVE 16 TO RETURN-CODE
+000990         GO TO 1000-EXIT
+001000     END-IF.
+001010 1000-EXIT.
+001020     EXIT.
+
+001030*----------------------------------------------------------
+001040* 2000-PROCESS-MASTER - READ ONE MASTER RECORD AND EXTRACT IT IF
+001050* THE ACCOUNT IS ACTIVE.
+001060*----------------------------------------------------------
+001070 2000-PROCESS-MASTER.
+001080     READ USERMAST INTO WS-USER
+001090         AT END
+001100             SET WS-NO-MORE-MASTER-RECS TO TRUE
+001110         NOT AT END
+001120             ADD 1 TO WS-READ-COUNT
+001130             IF USER-ACTIVE
+001140                 PERFORM 2100-WRITE-EXTRACT THRU 2100-EXIT
+001150             END-IF
+001160     END-READ.
+001170 2000-EXIT.
+001180     EXIT.
+
+001190*----------------------------------------------------------
+001200* 2100-WRITE-EXTRACT - BUILD AND WRITE ONE BILLING EXTRACT RECORD.
+001210*----------------------------------------------------------
+001220 2100-WRITE-EXTRACT.
+001230     MOVE USER-ID TO XTR-USER-ID.
+001240     MOVE USER-NAME TO XTR-USER-NAME.
+001250     MOVE USER-BAL TO XTR-USER-BAL.
+001260     MOVE WS-EXTRACT-DATE TO XTR-EXTRACT-DATE.
+001270     WRITE XTR-RECORD.
+001280     ADD 1 TO WS-EXTRACT-COUNT.
+001290 2100-EXIT.
+001300     EXIT.
+
+001310*----------------------------------------------------------
+001320* 8000-TERMINATE - CLOSE THE FILES.
+001330*----------------------------------------------------------
+001340 8000-TERMINATE.
+001350     CLOSE USERMAST, USERXTR.
+001360     DISPLAY "USRXTR: MASTER RECORDS READ    = " WS-READ-COUNT.
+001370     DISPLAY "USRXTR: ACTIVE RECORDS EXTRACTED = "
+001380         WS-EXTRACT-COUNT.
+001390 8000-EXIT.
+001400     EXIT.
+
+001410 END PROGRAM USRXTR.
