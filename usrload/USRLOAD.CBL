@@ -0,0 +1,565 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    USRLOAD.
+000120 AUTHOR.        R F KOVACS.
+000130 INSTALLATION.  ACCOUNT SERVICES.
+000140 DATE-WRITTEN.  08/09/26.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170* USRLOAD - BATCH ACCOUNT MAINTENANCE LOADER.
+000180*
+000190* READS THE USERTRAN TRANSACTION FILE ONE 50-BYTE, SPACE-DELIMITED
+000200* RECORD AT A TIME (SAME LAYOUT AS THE HELLCBL CONSOLE INPUT - SEE
+000210* USERTRN COPYBOOK) AND APPLIES EACH ONE AGAINST USERMAST, USING
+000220* THE SAME N/C/I RULES, SUSPENSE ROUTING, AND AUDIT TRAIL AS THE
+000230* ONLINE PROGRAM.
+000240*
+000250* RESTART: THE CALLER PASSES A ONE-BYTE PARM OF "Y" TO RESTART A
+000260* PREVIOUS RUN THAT DID NOT REACH END OF FILE, OR "N" (OR A BLANK
+000270* PARM) FOR A NORMAL, FROM-THE-TOP RUN.  ON A RESTART, USRLOAD
+000280* READS THE USERCKPT FILE FOR THE NUMBER OF USERTRAN RECORDS READ
+000290* THROUGH THE LAST COMMIT OF THE PRIOR RUN AND SKIPS THAT MANY
+000300* RECORDS FROM THE TOP OF USERTRAN, REGARDLESS OF WHAT TRN-ID IS
+000310* ON THEM.  COUNTING BY POSITION RATHER THAN BY TRN-ID MEANS A
+000320* REPEATED TRN-ID IN THE SAME RUN (A NEW FOLLOWED BY A CHANGE TO
+000330* THE SAME ID, FOR EXAMPLE) CANNOT CAUSE THE SECOND OCCURRENCE TO
+000340* BE SKIPPED.  USERCKPT IS APPENDED TO AFTER EVERY COMMITTED
+000350* TRANSACTION SO A RESTART CAN NEVER LOSE MORE THAN THE ONE
+000360* TRANSACTION IN FLIGHT WHEN THE PRIOR RUN WENT DOWN.
+000370*-----------------------------------------------------------------
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT USERTRAN  ASSIGN TO "USERTRAN"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-USERTRAN-STATUS.
+
+000440     SELECT USERMAST  ASSIGN TO "USERMAST"
+000450         ORGANIZATION IS INDEXED
+000460         ACCESS MODE IS DYNAMIC
+000470         RECORD KEY IS MF-USER-ID
+000480         FILE STATUS IS WS-USERMAST-STATUS.
+
+000490     SELECT USERHIST  ASSIGN TO "USERHIST"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-USERHIST-STATUS.
+
+000520     SELECT USERSUSP  ASSIGN TO "USERSUSP"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS WS-USERSUSP-STATUS.
+
+000550     SELECT USERPARM  ASSIGN TO "USERPARM"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-USERPARM-STATUS.
+
+000580     SELECT USERCKPT  ASSIGN TO "USERCKPT"
+000590         ORGANIZATION IS LINE SEQUENTIAL
+000600         FILE STATUS IS WS-USERCKPT-STATUS.
+
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  USERTRAN
+000640     LABEL RECORDS ARE STANDARD.
+000650 01  TRAN-LINE                           PIC X(50).
+
+000660 FD  USERMAST
+000670     LABEL RECORDS ARE STANDARD.
+000680 01  MF-USER-RECORD.
+000690     COPY USERREC
+000700         REPLACING ==USER-NAME==     BY ==MF-USER-NAME==
+000710                   ==USER-ID==       BY ==MF-USER-ID==
+000720                   ==USER-STATUS==   BY ==MF-USER-STATUS==
+000730                   ==USER-ACTIVE==   BY ==MF-USER-ACTIVE==
+000740                   ==USER-INACTIVE== BY ==MF-USER-INACTIVE==
+000750                   ==USER-HOLD==     BY ==MF-USER-HOLD==
+000760                   ==USER-BAL==      BY ==MF-USER-BAL==.
+
+000770 FD  USERHIST
+000780     LABEL RECORDS ARE STANDARD.
+000790 01  HIST-RECORD.
+000800     COPY USERHST.
+
+000810 FD  USERSUSP
+000820     LABEL RECORDS ARE STANDARD.
+000830 01  SUSP-RECORD.
+000840     COPY USERSUS.
+
+000850 FD  USERPARM
+000860     LABEL RECORDS ARE STANDARD.
+000870 01  PF-PARM-RECORD.
+000880     COPY USERPRM
+000890         REPLACING ==PARM-LOW-BAL==  BY ==PF-LOW-BAL==
+000900                   ==PARM-HOLD-BAL== BY ==PF-HOLD-BAL==.
+
+000910 FD  USERCKPT
+000920     LABEL RECORDS ARE STANDARD.
+000930 01  CKPT-RECORD.
+000940     COPY USERCKP
+000950         REPLACING ==CKPT-REC-COUNT== BY ==CK-REC-COUNT==
+000960                   ==CKPT-DATE==      BY ==CK-DATE==
+000970                   ==CKPT-TIME==      BY ==CK-TIME==.
+
+000980 WORKING-STORAGE SECTION.
+000990 01  WS-PROGRAM-NAME                     PIC X(15)
+001000                                          VALUE "USRLOAD".
+
+001010 01  WS-USER.
+001020     COPY USERREC.
+
+001030 01  WS-TRN.
+001040     COPY USERTRN.
+
+001050 01  WS-PARM.
+001060     COPY USERPRM.
+
+001070 01  WS-CKPT.
+001080     COPY USERCKP.
+
+001090 01  WS-FILE-STATUSES.
+001100     05  WS-USERTRAN-STATUS              PIC X(02).
+001110         88  WS-USERTRAN-EOF              VALUE "10".
+001120     05  WS-USERMAST-STATUS              PIC X(02).
+001130         88  WS-USERMAST-OK               VALUE "00".
+001140         88  WS-USERMAST-NOTFND           VALUE "23".
+001150     05  WS-USERHIST-STATUS              PIC X(02).
+001160     05  WS-USERSUSP-STATUS              PIC X(02).
+001170     05  WS-USERPARM-STATUS              PIC X(02).
+001180         88  WS-USERPARM-EOF              VALUE "10".
+001190     05  WS-USERCKPT-STATUS              PIC X(02).
+001200         88  WS-USERCKPT-EOF              VALUE "10".
+
+001210 77  WS-EOF-SW                           PIC X(01) VALUE "N".
+001220     88  WS-NO-MORE-TRANSACTIONS          VALUE "Y".
+
+001230 77  WS-SUSPENSE-SW                      PIC X(01) VALUE "N".
+001240     88  WS-IS-SUSPENDED                  VALUE "Y".
+001250     88  WS-NOT-SUSPENDED                 VALUE "N".
+
+001260 77  WS-NOTFOUND-SW                      PIC X(01) VALUE "N".
+001270     88  WS-ACCOUNT-NOTFOUND              VALUE "Y".
+001280     88  WS-ACCOUNT-FOUND                 VALUE "N".
+
+001290 77  WS-RESTART-SW                       PIC X(01) VALUE "N".
+001300     88  WS-IS-RESTART                    VALUE "Y".
+001310     88  WS-NOT-RESTART                   VALUE "N".
+
+001320 77  WS-SKIP-SW                          PIC X(01) VALUE "N".
+001330     88  WS-SKIP-TRANSACTION               VALUE "Y".
+001340     88  WS-DONT-SKIP-TRANSACTION          VALUE "N".
+
+001350 77  WS-RANGE-CHECK-SW                   PIC X(01) VALUE "N".
+001360     88  WS-CHECK-BAL-RANGE                VALUE "Y".
+
+001370 77  WS-REC-COUNT                        PIC 9(07) COMP
+001380                                          VALUE ZERO.
+001390 77  WS-POST-COUNT                       PIC 9(07) COMP
+001400                                          VALUE ZERO.
+001405 77  WS-INQUIRY-COUNT                    PIC 9(07) COMP
+001406                                          VALUE ZERO.
+001410 77  WS-SUSP-COUNT                       PIC 9(07) COMP
+001420                                          VALUE ZERO.
+001430 77  WS-SKIP-COUNT                       PIC 9(07) COMP
+001440                                          VALUE ZERO.
+
+001450 LINKAGE SECTION.
+001460 01  RUNPARM-AREA.
+001470     05  RUNPARM-LEN                     PIC S9(4) COMP.
+001480     05  RUNPARM-RESTART                 PIC X(01).
+
+001490 PROCEDURE DIVISION USING RUNPARM-AREA.
+
+001500 0000-MAINLINE.
+001510     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001520     IF RETURN-CODE = ZERO
+001530         PERFORM 2000-PROCESS-TRANSACTIONS THRU 2000-EXIT
+001540             UNTIL WS-NO-MORE-TRANSACTIONS
+001550         PERFORM 8000-TERMINATE THRU 8000-EXIT
+001560     END-IF.
+001570     GOBACK.
+
+001580*----------------------------------------------------------
+001590* 1000-INITIALIZE - OPEN THE FILES, LOAD THE CONTROL PARMS, AND
+001600* (ON A RESTART) POSITION PAST THE TRANSACTIONS ALREADY COMMITTED.
+001610*----------------------------------------------------------
+001620 1000-INITIALIZE.
+001630     INITIALIZE WS-USER, WS-TRN.
+001640     SET WS-NOT-RESTART TO TRUE.
+001650     IF RUNPARM-RESTART = "Y"
+001660         SET WS-IS-RESTART TO TRUE
+001670     END-IF.
+
+001680     PERFORM 1100-READ-PARMS THRU 1100-EXIT.
+
+001690     IF WS-IS-RESTART
+001700         PERFORM 1200-READ-CHECKPOINT THRU 1200-EXIT
+001710     ELSE
+001720         MOVE ZERO TO CKPT-REC-COUNT
+001730     END-IF.
+
+001740     OPEN INPUT USERTRAN.
+001750     IF WS-USERTRAN-STATUS NOT = "00"
+001760         DISPLAY "USRLOAD: UNABLE TO OPEN USERTRAN, STATUS = "
+001770             WS-USERTRAN-STATUS
+001780         MOVE 16 TO RETURN-CODE
+001790         GO TO 1000-EXIT
+001800     END-IF.
+
+001810     OPEN I-O USERMAST.
+001820     IF NOT WS-USERMAST-OK
+001830         DISPLAY "USRLOAD: UNABLE TO OPEN USERMAST, STATUS = "
+001840             WS-USERMAST-STATUS
+001850         MOVE 16 TO RETURN-CODE
+001860         GO TO 1000-EXIT
+001870     END-IF.
+
+001880     OPEN EXTEND USERHIST.
+001881     IF WS-USERHIST-STATUS NOT = "00"
+001882         DISPLAY "USRLOAD: UNABLE TO OPEN USERHIST, STATUS = "
+001883             WS-USERHIST-STATUS
+001884         MOVE 16 TO RETURN-CODE
+001885         GO TO 1000-EXIT
+001886     END-IF.
+
+001890     OPEN EXTEND USERSUSP.
+001891     IF WS-USERSUSP-STATUS NOT = "00"
+001892         DISPLAY "USRLOAD: UNABLE TO OPEN USERSUSP, STATUS = "
+001893             WS-USERSUSP-STATUS
+001894         MOVE 16 TO RETURN-CODE
+001895         GO TO 1000-EXIT
+001896     END-IF.
+
+001900     OPEN EXTEND USERCKPT.
+001901     IF WS-USERCKPT-STATUS NOT = "00"
+001902         DISPLAY "USRLOAD: UNABLE TO OPEN USERCKPT, STATUS = "
+001903             WS-USERCKPT-STATUS
+001904         MOVE 16 TO RETURN-CODE
+001905         GO TO 1000-EXIT
+001906     END-IF.
+001910 1000-EXIT.
+001920     EXIT.
+
+001930*----------------------------------------------------------
+001940* 1100-READ-PARMS - LOAD THE HOLD/INACTIVE THRESHOLDS.  IF THE
+001950* CONTROL FILE IS MISSING OR EMPTY, FALL BACK TO THE LONGSTANDING
+001960* 0000.00 / 9999.99 DEFAULTS SO A RUN NEVER DIES FOR WANT OF A
+001970* CONTROL CARD.  PARM-LOW-BAL IS SIGNED SO THE CONTROL FILE CAN
+001975* BE MISKEYED NEGATIVE, BUT USER-BAL ON THE MASTER IS NOT - A
+001977* NEGATIVE CUTOFF IS FLOORED AT ZERO SO A VALIDATED BALANCE CAN
+001978* NEVER LOSE ITS SIGN GOING INTO USER-BAL.
+001980*----------------------------------------------------------
+001990 1100-READ-PARMS.
+002000     MOVE +0000.00 TO PARM-LOW-BAL.
+002010     MOVE 9999.99 TO PARM-HOLD-BAL.
+
+002020     OPEN INPUT USERPARM.
+002030     IF WS-USERPARM-STATUS = "00"
+002040         READ USERPARM INTO PF-PARM-RECORD
+002050             AT END
+002060                 CONTINUE
+002070             NOT AT END
+002080                 MOVE PF-PARM-RECORD TO WS-PARM
+002090         END-READ
+002100         CLOSE USERPARM
+002110     END-IF.
+
+002111     IF PARM-LOW-BAL < ZERO
+002112         MOVE +0000.00 TO PARM-LOW-BAL
+002113     END-IF.
+002120 1100-EXIT.
+002130     EXIT.
+
+002140*----------------------------------------------------------
+002150* 1200-READ-CHECKPOINT - USERCKPT IS AN APPEND-ONLY LOG OF ONE
+002160* RECORD PER COMMIT, SO THE LAST RECORD IN THE FILE IS THE
+002170* RESTART POINT.  A MISSING OR EMPTY FILE MEANS NOTHING WAS EVER
+002180* COMMITTED, SO RESTART BEHAVES LIKE A FROM-THE-TOP RUN.
+002190*----------------------------------------------------------
+002200 1200-READ-CHECKPOINT.
+002210     MOVE ZERO TO CKPT-REC-COUNT.
+
+002220     OPEN INPUT USERCKPT.
+002230     IF WS-USERCKPT-STATUS = "00"
+002240         PERFORM 1210-READ-CHECKPOINT-REC THRU 1210-EXIT
+002250             UNTIL WS-USERCKPT-EOF
+002260         CLOSE USERCKPT
+002270     END-IF.
+002280 1200-EXIT.
+002290     EXIT.
+
+002300 1210-READ-CHECKPOINT-REC.
+002310     READ USERCKPT
+002320         AT END
+002330             CONTINUE
+002340         NOT AT END
+002350             MOVE CKPT-RECORD TO WS-CKPT
+002360     END-READ.
+002370 1210-EXIT.
+002380     EXIT.
+
+002390*----------------------------------------------------------
+002400* 2000-PROCESS-TRANSACTIONS - READ ONE TRANSACTION AND APPLY IT,
+002410* UNLESS A RESTART HAS NOT YET REACHED THE RESUME POINT.
+002420*----------------------------------------------------------
+002430 2000-PROCESS-TRANSACTIONS.
+002440     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+
+002450     IF NOT WS-NO-MORE-TRANSACTIONS
+002460         IF WS-SKIP-TRANSACTION
+002470             ADD 1 TO WS-SKIP-COUNT
+002480         ELSE
+002490             PERFORM 2200-VALIDATE-TRANSACTION THRU 2200-EXIT
+
+002500             IF WS-IS-SUSPENDED
+002510                 PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+002520                 ADD 1 TO WS-SUSP-COUNT
+002530             ELSE
+002540                 EVALUATE TRUE
+002550                     WHEN TRN-NEW
+002560                         PERFORM 2300-CREATE-ACCOUNT
+002570                             THRU 2300-EXIT
+002580                     WHEN TRN-CHANGE
+002590                         PERFORM 2400-CHANGE-ACCOUNT
+002600                             THRU 2400-EXIT
+002610                     WHEN TRN-INQUIRY
+002620                         PERFORM 2500-INQUIRE-ACCOUNT
+002630                             THRU 2500-EXIT
+002640                 END-EVALUATE
+
+002650                 IF WS-IS-SUSPENDED
+002660                     ADD 1 TO WS-SUSP-COUNT
+002670                 ELSE
+002671                     IF TRN-INQUIRY
+002672                         ADD 1 TO WS-INQUIRY-COUNT
+002673                     ELSE
+002674                         ADD 1 TO WS-POST-COUNT
+002675                     END-IF
+002690                     PERFORM 2800-WRITE-CHECKPOINT THRU 2800-EXIT
+002700                 END-IF
+002710             END-IF
+002720         END-IF
+002730     END-IF.
+002740 2000-EXIT.
+002750     EXIT.
+
+002760*----------------------------------------------------------
+002770* 2100-READ-TRANSACTION - READ AND UNSTRING THE NEXT TRANSACTION
+002780* LINE.  ON A RESTART, RECORDS AT OR BELOW THE CHECKPOINTED
+002790* RECORD COUNT ARE MARKED TO BE SKIPPED RATHER THAN REAPPLIED -
+002800* THIS IS A COUNT OF RECORDS READ, NOT A COMPARE AGAINST TRN-ID,
+002810* SO A REPEATED TRN-ID CANNOT FOOL THE RESTART LOGIC.
+002820*----------------------------------------------------------
+002830 2100-READ-TRANSACTION.
+002840     SET WS-DONT-SKIP-TRANSACTION TO TRUE.
+002850     READ USERTRAN INTO TRAN-LINE
+002860         AT END
+002870             SET WS-NO-MORE-TRANSACTIONS TO TRUE
+002880         NOT AT END
+002890             ADD 1 TO WS-REC-COUNT
+002900             MOVE TRAN-LINE TO SUSP-ORIGINAL-INPUT
+002910             INITIALIZE WS-TRN
+002920             UNSTRING TRAN-LINE DELIMITED BY SPACE INTO
+002930                 TRN-CODE, TRN-NAME, TRN-ID, TRN-BAL-TEXT,
+002940                 TRN-STATUS
+002950             IF WS-IS-RESTART
+002960                 AND WS-REC-COUNT NOT > CKPT-REC-COUNT
+002970                 SET WS-SKIP-TRANSACTION TO TRUE
+002980             END-IF
+002990     END-READ.
+003000 2100-EXIT.
+003010     EXIT.
+
+003020*----------------------------------------------------------
+003030* 2200-VALIDATE-TRANSACTION - SAME EDITS AS THE ONLINE PROGRAM:
+003040* BAD CODE OR ID, A NON-NUMERIC BALANCE, OR A NEW/CHANGE BALANCE
+003050* OUTSIDE THE USERPARM THRESHOLDS ALL GO TO SUSPENSE.  A CHANGE
+003060* TRANSACTION'S BALANCE IS RANGE-CHECKED THE SAME AS A NEW ONE
+003070* UNLESS IT IS THE ZERO "LEAVE BALANCE ALONE" TOKEN.
+003080*----------------------------------------------------------
+003090 2200-VALIDATE-TRANSACTION.
+003100     SET WS-NOT-SUSPENDED TO TRUE.
+
+003110     IF NOT TRN-NEW AND NOT TRN-CHANGE AND NOT TRN-INQUIRY
+003120         MOVE "BAD-UNSTRING" TO SUSP-REASON-CODE
+003130         SET WS-IS-SUSPENDED TO TRUE
+003140     ELSE
+003150         IF TRN-ID IS NOT NUMERIC
+003160             MOVE "BAD-UNSTRING" TO SUSP-REASON-CODE
+003170             SET WS-IS-SUSPENDED TO TRUE
+003180         ELSE
+003190             IF (TRN-NEW OR TRN-CHANGE) AND TRN-BAL IS NOT NUMERIC
+003200                 MOVE "BAD-UNSTRING" TO SUSP-REASON-CODE
+003210                 SET WS-IS-SUSPENDED TO TRUE
+003220             ELSE
+003230                 MOVE "N" TO WS-RANGE-CHECK-SW
+003240                 IF TRN-NEW
+003250                     SET WS-CHECK-BAL-RANGE TO TRUE
+003260                 END-IF
+003270                 IF TRN-CHANGE AND TRN-BAL NOT = ZERO
+003280                     SET WS-CHECK-BAL-RANGE TO TRUE
+003290                 END-IF
+003300                 IF WS-CHECK-BAL-RANGE AND TRN-BAL < PARM-LOW-BAL
+003310                     MOVE "NEG-BAL" TO SUSP-REASON-CODE
+003320                     SET WS-IS-SUSPENDED TO TRUE
+003330                 ELSE
+003340                     IF WS-CHECK-BAL-RANGE
+003350                         AND TRN-BAL > PARM-HOLD-BAL
+003360                         MOVE "OVER-LIMIT" TO SUSP-REASON-CODE
+003370                         SET WS-IS-SUSPENDED TO TRUE
+003380                     END-IF
+003390                 END-IF
+003400             END-IF
+003410         END-IF
+003420     END-IF.
+
+003421     IF NOT WS-IS-SUSPENDED AND TRN-CHANGE
+003422         AND NOT TRN-STATUS-VALID
+003423         MOVE "BAD-STATUS" TO SUSP-REASON-CODE
+003424         SET WS-IS-SUSPENDED TO TRUE
+003425     END-IF.
+003430 2200-EXIT.
+003440     EXIT.
+
+003450*----------------------------------------------------------
+003460* 2300-CREATE-ACCOUNT - ADD A NEW, ALWAYS-ACTIVE ACCOUNT TO THE
+003470* MASTER.  OUT-OF-RANGE BALANCES NEVER REACH HERE - THEY ARE
+003480* ALREADY IN THE SUSPENSE FILE BY THE TIME WE GET THIS FAR.
+003490*----------------------------------------------------------
+003500 2300-CREATE-ACCOUNT.
+003510     MOVE TRN-NAME TO USER-NAME.
+003520     MOVE TRN-ID TO USER-ID.
+003530     MOVE TRN-BAL TO USER-BAL.
+003540     SET USER-ACTIVE TO TRUE.
+
+003550     MOVE WS-USER TO MF-USER-RECORD.
+003560     WRITE MF-USER-RECORD
+003570         INVALID KEY
+003580             MOVE "DUP-ID" TO SUSP-REASON-CODE
+003590             SET WS-IS-SUSPENDED TO TRUE
+003600             PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+003610     END-WRITE.
+
+003620     IF NOT WS-IS-SUSPENDED
+003630         MOVE ZERO TO HIST-OLD-BAL
+003640         MOVE USER-BAL TO HIST-NEW-BAL
+003650         PERFORM 2700-WRITE-HISTORY THRU 2700-EXIT
+003660     END-IF.
+003670 2300-EXIT.
+003680     EXIT.
+
+003690*----------------------------------------------------------
+003700* 2400-CHANGE-ACCOUNT - LOOK THE ACCOUNT UP BY ID AND APPLY A NEW
+003710* BALANCE AND/OR STATUS.  A ZERO BALANCE TOKEN MEANS "LEAVE THE
+003720* BALANCE ALONE" - ONLY THE STATUS IS BEING CHANGED.
+003730*----------------------------------------------------------
+003740 2400-CHANGE-ACCOUNT.
+003750     PERFORM 2600-READ-MASTER THRU 2600-EXIT.
+
+003760     IF WS-ACCOUNT-FOUND
+003770         MOVE USER-BAL TO HIST-OLD-BAL
+003780         IF TRN-BAL NOT = ZERO
+003790             MOVE TRN-BAL TO USER-BAL
+003800         END-IF
+003810         IF TRN-STATUS NOT = SPACE
+003820             MOVE TRN-STATUS TO USER-STATUS
+003830         END-IF
+003840         MOVE USER-BAL TO HIST-NEW-BAL
+
+003850         MOVE WS-USER TO MF-USER-RECORD
+003860         REWRITE MF-USER-RECORD
+003870             INVALID KEY
+003880                 MOVE "NOT-FOUND" TO SUSP-REASON-CODE
+003890                 SET WS-IS-SUSPENDED TO TRUE
+003900                 PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+003910         END-REWRITE
+
+003920         IF NOT WS-IS-SUSPENDED
+003930             PERFORM 2700-WRITE-HISTORY THRU 2700-EXIT
+003940         END-IF
+003950     END-IF.
+003960 2400-EXIT.
+003970     EXIT.
+
+003980*----------------------------------------------------------
+003990* 2500-INQUIRE-ACCOUNT - LOOK THE ACCOUNT UP BY ID FOR THE JOB LOG
+004000* ONLY.  NO MASTER UPDATE, NO HISTORY RECORD.
+004010*----------------------------------------------------------
+004020 2500-INQUIRE-ACCOUNT.
+004030     PERFORM 2600-READ-MASTER THRU 2600-EXIT.
+004040     IF WS-ACCOUNT-FOUND
+004050         DISPLAY "USRLOAD: NAME: " USER-NAME " ID: " USER-ID
+004060             " BALANCE $" USER-BAL
+004070     END-IF.
+004080 2500-EXIT.
+004090     EXIT.
+
+004100*----------------------------------------------------------
+004110* 2600-READ-MASTER - COMMON RANDOM READ OF USERMAST BY TRN-ID.
+004120*----------------------------------------------------------
+004130 2600-READ-MASTER.
+004140     SET WS-ACCOUNT-FOUND TO TRUE.
+004150     MOVE TRN-ID TO MF-USER-ID.
+004160     READ USERMAST INTO WS-USER
+004170         INVALID KEY
+004180             MOVE "NOT-FOUND" TO SUSP-REASON-CODE
+004190             SET WS-ACCOUNT-NOTFOUND TO TRUE
+004200             SET WS-IS-SUSPENDED TO TRUE
+004210             PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+004220     END-READ.
+004230 2600-EXIT.
+004240     EXIT.
+
+004250*----------------------------------------------------------
+004260* 2700-WRITE-HISTORY - APPEND ONE AUDIT RECORD FOR A CREATE OR
+004270* CHANGE TRANSACTION.
+004280*----------------------------------------------------------
+004290 2700-WRITE-HISTORY.
+004300     MOVE USER-ID TO HIST-USER-ID.
+004310     MOVE "USRLOAD" TO HIST-SOURCE-JOB.
+004320     ACCEPT HIST-EFF-DATE FROM DATE YYYYMMDD.
+004330     WRITE HIST-RECORD.
+004340 2700-EXIT.
+004350     EXIT.
+
+004360*----------------------------------------------------------
+004370* 2800-WRITE-CHECKPOINT - APPEND THE CURRENT RECORD COUNT SO A
+004380* RESTART CAN RESUME PAST IT.  USERCKPT IS APPEND-ONLY; THE MOST
+004390* RECENT RECORD ALWAYS WINS ON THE NEXT RESTART.
+004400*----------------------------------------------------------
+004410 2800-WRITE-CHECKPOINT.
+004420     MOVE WS-REC-COUNT TO CKPT-REC-COUNT.
+004430     ACCEPT CKPT-DATE FROM DATE YYYYMMDD.
+004440     ACCEPT CKPT-TIME FROM TIME.
+004450     MOVE WS-CKPT TO CKPT-RECORD.
+004460     WRITE CKPT-RECORD.
+004470 2800-EXIT.
+004480     EXIT.
+
+004490*----------------------------------------------------------
+004500* 2900-WRITE-SUSPENSE - APPEND THE ORIGINAL INPUT LINE AND THE
+004510* REASON CODE TO THE REJECT QUEUE.
+004520*----------------------------------------------------------
+004530 2900-WRITE-SUSPENSE.
+004540     IF TRN-ID IS NUMERIC
+004550         MOVE TRN-ID TO SUSP-USER-ID
+004560     ELSE
+004570         MOVE ZERO TO SUSP-USER-ID
+004580     END-IF.
+004590     ACCEPT SUSP-DATE FROM DATE YYYYMMDD.
+004600     WRITE SUSP-RECORD.
+004610 2900-EXIT.
+004620     EXIT.
+
+004630*----------------------------------------------------------
+004640* 8000-TERMINATE - CLOSE THE FILES AND LOG A JOB SUMMARY BEFORE
+004650* RETURNING TO JCL.
+004660*----------------------------------------------------------
+004670 8000-TERMINATE.
+004680     CLOSE USERTRAN, USERMAST, USERHIST, USERSUSP, USERCKPT.
+004690     DISPLAY "USRLOAD: RECORDS READ      = " WS-REC-COUNT.
+004700     DISPLAY "USRLOAD: RECORDS SKIPPED   = " WS-SKIP-COUNT.
+004710     DISPLAY "USRLOAD: RECORDS POSTED    = " WS-POST-COUNT.
+004715     DISPLAY "USRLOAD: RECORDS INQUIRED  = " WS-INQUIRY-COUNT.
+004720     DISPLAY "USRLOAD: RECORDS SUSPENDED = " WS-SUSP-COUNT.
+004730 8000-EXIT.
+004740     EXIT.
+
+004750 END PROGRAM USRLOAD.
