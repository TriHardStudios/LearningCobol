@@ -1,63 +1,422 @@
-       identification division.
-       program-id. HELLCBL.
-       environment division.
-       data division.
-       working-storage section.
-       01 ws-msg                                   pic X(50).
-       01 ws-padding                               pic X(15).
-       01 ws-program-name                          pic X(15).
-       01 ws-user.                                  
-           02 user-name                            pic X(8).
-           02 user-id                              pic 9(8).
-           02 user-status                          pic A(1).
-               88 user-active                      value "A".
-               88 user-inactive                    value "I".
-               88 user-hold                        value "H".
-           02 user-bal                             pic 9999.99.
-       01 ws-inp                                   pic X(50).
-       
-       procedure division.
-       
-       main-procedure.
-           perform begin.
-           perform display-message thru end-display-message.
-           
-       begin.
-           move spaces to ws-msg, ws-user, ws-program-name.
-           move zero to user-bal.
-           move all "-" to ws-padding.
-           move "Hello Cobol!" to ws-program-name.
-           perform accept-data.
-           
-       accept-data.
-           display "Enter username and id"
-           accept ws-inp.
-           unstring ws-inp delimited by space into 
-               user-name, user-id, user-bal.
-
-           if user-bal < 0 then
-               move "I" to user-status
-           else if user-bal > 9999.99 then
-               move "H" to user-status
-           else
-               move "A" to user-status.
-
-      *    accept ws-msg.
-
-       display-message.
-           display ws-padding ws-program-name ws-padding.
-           display ws-program-name.
-           display "Name: " user-name " Id: " user-id.
-
-           if user-active then
-               display "User is Active".
-           if user-inactive then
-               display "User is Inactive".
-           
-           display "Balance $" user-bal.
-       
-
-       end-display-message.
-      *    write ws-user.
-           stop run.
-       end program HELLCBL.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    HELLCBL.
+000120 AUTHOR.        R F KOVACS.
+000130 INSTALLATION.  ACCOUNT SERVICES.
+000140 DATE-WRITTEN.  01/15/24.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170* HELLCBL - ONLINE ACCOUNT MAINTENANCE ENTRY POINT.
+000180*
+000190* ACCEPTS ONE SPACE-DELIMITED TRANSACTION FROM THE CONSOLE PER
+000200* RUN (SEE USERTRN COPYBOOK FOR THE LAYOUT) AND APPLIES IT
+000210* AGAINST THE USERMAST ACCOUNT MASTER:
+000220*
+000230*     N - CREATE A NEW ACCOUNT
+000240*     C - CHANGE THE BALANCE AND/OR STATUS OF AN ACCOUNT
+000250*     I - INQUIRE ON AN EXISTING ACCOUNT (NO UPDATE)
+000260*
+000270* TRANSACTIONS THAT FAIL EDIT ARE ROUTED TO THE USERSUSP
+000280* SUSPENSE FILE WITH A REASON CODE RATHER THAN BEING FORCED INTO
+000290* AN ACCOUNT STATUS.  EVERY BALANCE THAT IS ESTABLISHED OR
+000300* CHANGED IS ALSO LOGGED TO THE USERHIST AUDIT FILE.
+000310*
+000320* THE HOLD/INACTIVE BALANCE THRESHOLDS ARE NOT HARD-CODED - THEY
+000330* ARE READ EACH RUN FROM THE USERPARM CONTROL FILE.
+000340*-----------------------------------------------------------------
+000350 ENVIRONMENT DIVISION.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT USERMAST  ASSIGN TO "USERMAST"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS DYNAMIC
+000410         RECORD KEY IS MF-USER-ID
+000420         FILE STATUS IS WS-USERMAST-STATUS.
+
+000430     SELECT USERHIST  ASSIGN TO "USERHIST"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-USERHIST-STATUS.
+
+000460     SELECT USERSUSP  ASSIGN TO "USERSUSP"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-USERSUSP-STATUS.
+
+000490     SELECT USERPARM  ASSIGN TO "USERPARM"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-USERPARM-STATUS.
+
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  USERMAST
+000550     LABEL RECORDS ARE STANDARD.
+000560 01  MF-USER-RECORD.
+000570     COPY USERREC
+000580         REPLACING ==USER-NAME==     BY ==MF-USER-NAME==
+000590                   ==USER-ID==       BY ==MF-USER-ID==
+000600                   ==USER-STATUS==   BY ==MF-USER-STATUS==
+000610                   ==USER-ACTIVE==   BY ==MF-USER-ACTIVE==
+000620                   ==USER-INACTIVE== BY ==MF-USER-INACTIVE==
+000630                   ==USER-HOLD==     BY ==MF-USER-HOLD==
+000640                   ==USER-BAL==      BY ==MF-USER-BAL==.
+
+000650 FD  USERHIST
+000660     LABEL RECORDS ARE STANDARD.
+000670 01  HIST-RECORD.
+000680     COPY USERHST.
+
+000690 FD  USERSUSP
+000700     LABEL RECORDS ARE STANDARD.
+000710 01  SUSP-RECORD.
+000720     COPY USERSUS.
+
+000730 FD  USERPARM
+000740     LABEL RECORDS ARE STANDARD.
+000750 01  PF-PARM-RECORD.
+000760     COPY USERPRM
+000770         REPLACING ==PARM-LOW-BAL==  BY ==PF-LOW-BAL==
+000780                   ==PARM-HOLD-BAL== BY ==PF-HOLD-BAL==.
+
+000790 WORKING-STORAGE SECTION.
+000800 01  WS-MSG                              PIC X(50).
+000810 01  WS-PADDING                          PIC X(15).
+000820 01  WS-PROGRAM-NAME                     PIC X(15).
+000830 01  WS-INP                              PIC X(50).
+
+000840 01  WS-USER.
+000850     COPY USERREC.
+
+000860 01  WS-TRN.
+000870     COPY USERTRN.
+
+000880 01  WS-PARM.
+000890     COPY USERPRM.
+
+000900 01  WS-FILE-STATUSES.
+000910     05  WS-USERMAST-STATUS              PIC X(02).
+000920         88  WS-USERMAST-OK               VALUE "00".
+000930         88  WS-USERMAST-NOTFND           VALUE "23".
+000940     05  WS-USERHIST-STATUS              PIC X(02).
+000950     05  WS-USERSUSP-STATUS              PIC X(02).
+000960     05  WS-USERPARM-STATUS              PIC X(02).
+000970         88  WS-USERPARM-EOF              VALUE "10".
+
+000980 77  WS-SUSPENSE-SW                      PIC X(01) VALUE "N".
+000990     88  WS-IS-SUSPENDED                  VALUE "Y".
+001000     88  WS-NOT-SUSPENDED                 VALUE "N".
+
+001010 77  WS-NOTFOUND-SW                      PIC X(01) VALUE "N".
+001020     88  WS-ACCOUNT-NOTFOUND              VALUE "Y".
+001030     88  WS-ACCOUNT-FOUND                 VALUE "N".
+
+001035 77  WS-RANGE-CHECK-SW                    PIC X(01) VALUE "N".
+001036     88  WS-CHECK-BAL-RANGE                VALUE "Y".
+
+001040 PROCEDURE DIVISION.
+
+001050 0000-MAINLINE.
+001060     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001070     IF RETURN-CODE = ZERO
+001080         PERFORM 2000-ACCEPT-DATA THRU 2000-EXIT
+001090         PERFORM 8000-TERMINATE THRU 8000-EXIT
+001100     END-IF.
+001110     STOP RUN.
+
+001120*----------------------------------------------------------
+001130* 1000-INITIALIZE - OPEN THE FILES AND LOAD THE CONTROL PARMS.
+001140*----------------------------------------------------------
+001150 1000-INITIALIZE.
+001160     MOVE SPACES TO WS-MSG, WS-PROGRAM-NAME.
+001170     MOVE ALL "-" TO WS-PADDING.
+001180     MOVE "Hello Cobol!" TO WS-PROGRAM-NAME.
+001190     INITIALIZE WS-USER, WS-TRN.
+
+001200     PERFORM 1100-READ-PARMS THRU 1100-EXIT.
+
+001210     OPEN I-O USERMAST.
+001220     IF NOT WS-USERMAST-OK
+001230         DISPLAY "HELLCBL: UNABLE TO OPEN USERMAST, STATUS = "
+001240             WS-USERMAST-STATUS
+001250         MOVE 16 TO RETURN-CODE
+001260         GO TO 1000-EXIT
+001270     END-IF.
+
+001280     OPEN EXTEND USERHIST.
+001281     IF WS-USERHIST-STATUS NOT = "00"
+001282         DISPLAY "HELLCBL: UNABLE TO OPEN USERHIST, STATUS = "
+001283             WS-USERHIST-STATUS
+001284         MOVE 16 TO RETURN-CODE
+001285         GO TO 1000-EXIT
+001286     END-IF.
+
+001290     OPEN EXTEND USERSUSP.
+001291     IF WS-USERSUSP-STATUS NOT = "00"
+001292         DISPLAY "HELLCBL: UNABLE TO OPEN USERSUSP, STATUS = "
+001293             WS-USERSUSP-STATUS
+001294         MOVE 16 TO RETURN-CODE
+001295         GO TO 1000-EXIT
+001296     END-IF.
+001300 1000-EXIT.
+001310     EXIT.
+
+001320*----------------------------------------------------------
+001330* 1100-READ-PARMS - LOAD THE HOLD/INACTIVE THRESHOLDS.  IF THE
+001340* CONTROL FILE IS MISSING OR EMPTY, FALL BACK TO THE LONGSTANDING
+001350* 0000.00 / 9999.99 DEFAULTS SO A RUN NEVER DIES FOR WANT OF A
+001360* CONTROL CARD.  PARM-LOW-BAL IS SIGNED SO THE CONTROL FILE CAN
+001365* BE MISKEYED NEGATIVE, BUT USER-BAL ON THE MASTER IS NOT - A
+001367* NEGATIVE CUTOFF IS FLOORED AT ZERO SO A VALIDATED BALANCE CAN
+001368* NEVER LOSE ITS SIGN GOING INTO USER-BAL.
+001370*----------------------------------------------------------
+001380 1100-READ-PARMS.
+001390     MOVE +0000.00 TO PARM-LOW-BAL.
+001400     MOVE 9999.99 TO PARM-HOLD-BAL.
+
+001410     OPEN INPUT USERPARM.
+001420     IF WS-USERPARM-STATUS = "00"
+001430         READ USERPARM INTO PF-PARM-RECORD
+001440             AT END
+001450                 CONTINUE
+001460             NOT AT END
+001470                 MOVE PF-PARM-RECORD TO WS-PARM
+001480         END-READ
+001490         CLOSE USERPARM
+001500     END-IF.
+
+001501     IF PARM-LOW-BAL < ZERO
+001502         MOVE +0000.00 TO PARM-LOW-BAL
+001503     END-IF.
+001510 1100-EXIT.
+001520     EXIT.
+
+001530*----------------------------------------------------------
+001540* 2000-ACCEPT-DATA - PROMPT FOR ONE TRANSACTION AND APPLY IT.
+001550*----------------------------------------------------------
+001560 2000-ACCEPT-DATA.
+001570     DISPLAY "ENTER TRANS-CODE NAME ID BALANCE [STATUS]".
+001580     DISPLAY "  TRANS-CODE IS N=NEW, C=CHANGE, I=INQUIRY".
+001590     DISPLAY "  BALANCE IS SIGN + 6 DIGITS, NO DECIMAL POINT".
+001600     ACCEPT WS-INP.
+
+001610     MOVE WS-INP TO SUSP-ORIGINAL-INPUT.
+001620     INITIALIZE WS-TRN.
+001630     UNSTRING WS-INP DELIMITED BY SPACE INTO
+001640         TRN-CODE, TRN-NAME, TRN-ID, TRN-BAL-TEXT, TRN-STATUS.
+
+001650     PERFORM 2100-VALIDATE-TRANSACTION THRU 2100-EXIT.
+
+001660     IF WS-IS-SUSPENDED
+001670         PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+001680     ELSE
+001690         EVALUATE TRUE
+001700             WHEN TRN-NEW
+001710                 PERFORM 2200-CREATE-ACCOUNT THRU 2200-EXIT
+001720             WHEN TRN-CHANGE
+001730                 PERFORM 2300-CHANGE-ACCOUNT THRU 2300-EXIT
+001740             WHEN TRN-INQUIRY
+001750                 PERFORM 2400-INQUIRE-ACCOUNT THRU 2400-EXIT
+001760         END-EVALUATE
+001770     END-IF.
+
+001780     PERFORM 3000-DISPLAY-MESSAGE THRU 3000-EXIT.
+001790 2000-EXIT.
+001800     EXIT.
+
+001810*----------------------------------------------------------
+001820* 2100-VALIDATE-TRANSACTION - EDIT THE TRANSACTION CODE, THE ID,
+001830* AND (FOR NEW/CHANGE) THE BALANCE.  ANYTHING THAT FAILS EDIT IS
+001840* MARKED FOR THE SUSPENSE FILE INSTEAD OF BEING STAMPED WITH A
+001850* STATUS.  A CHANGE TRANSACTION'S BALANCE IS RANGE-CHECKED THE
+001855* SAME AS A NEW ONE UNLESS IT IS THE ZERO "LEAVE BALANCE ALONE"
+001857* TOKEN.
+001860*----------------------------------------------------------
+001870 2100-VALIDATE-TRANSACTION.
+001880     SET WS-NOT-SUSPENDED TO TRUE.
+
+001890     IF NOT TRN-NEW AND NOT TRN-CHANGE AND NOT TRN-INQUIRY
+001900         MOVE "BAD-UNSTRING" TO SUSP-REASON-CODE
+001910         SET WS-IS-SUSPENDED TO TRUE
+001920     ELSE
+001930         IF TRN-ID IS NOT NUMERIC
+001940             MOVE "BAD-UNSTRING" TO SUSP-REASON-CODE
+001950             SET WS-IS-SUSPENDED TO TRUE
+001960         ELSE
+001970             IF (TRN-NEW OR TRN-CHANGE) AND TRN-BAL IS NOT NUMERIC
+001980                 MOVE "BAD-UNSTRING" TO SUSP-REASON-CODE
+001990                 SET WS-IS-SUSPENDED TO TRUE
+002000             ELSE
+002001                 MOVE "N" TO WS-RANGE-CHECK-SW
+002002                 IF TRN-NEW
+002003                     SET WS-CHECK-BAL-RANGE TO TRUE
+002004                 END-IF
+002005                 IF TRN-CHANGE AND TRN-BAL NOT = ZERO
+002006                     SET WS-CHECK-BAL-RANGE TO TRUE
+002007                 END-IF
+002010                 IF WS-CHECK-BAL-RANGE AND TRN-BAL < PARM-LOW-BAL
+002020                     MOVE "NEG-BAL" TO SUSP-REASON-CODE
+002030                     SET WS-IS-SUSPENDED TO TRUE
+002040                 ELSE
+002050                     IF WS-CHECK-BAL-RANGE
+002051                         AND TRN-BAL > PARM-HOLD-BAL
+002060                         MOVE "OVER-LIMIT" TO SUSP-REASON-CODE
+002070                         SET WS-IS-SUSPENDED TO TRUE
+002080                     END-IF
+002090                 END-IF
+002100             END-IF
+002110         END-IF
+002120     END-IF.
+
+002121     IF NOT WS-IS-SUSPENDED AND TRN-CHANGE
+002122         AND NOT TRN-STATUS-VALID
+002123         MOVE "BAD-STATUS" TO SUSP-REASON-CODE
+002124         SET WS-IS-SUSPENDED TO TRUE
+002125     END-IF.
+002130 2100-EXIT.
+002140     EXIT.
+
+002150*----------------------------------------------------------
+002160* 2200-CREATE-ACCOUNT - ADD A NEW, ALWAYS-ACTIVE ACCOUNT TO THE
+002170* MASTER.  OUT-OF-RANGE BALANCES NEVER REACH HERE - THEY ARE
+002180* ALREADY IN THE SUSPENSE FILE BY THE TIME WE GET THIS FAR.
+002190*----------------------------------------------------------
+002200 2200-CREATE-ACCOUNT.
+002210     MOVE TRN-NAME TO USER-NAME.
+002220     MOVE TRN-ID TO USER-ID.
+002230     MOVE TRN-BAL TO USER-BAL.
+002240     SET USER-ACTIVE TO TRUE.
+
+002250     MOVE WS-USER TO MF-USER-RECORD.
+002260     WRITE MF-USER-RECORD
+002270         INVALID KEY
+002280             MOVE "DUP-ID" TO SUSP-REASON-CODE
+002290             SET WS-IS-SUSPENDED TO TRUE
+002300             PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+002310     END-WRITE.
+
+002320     IF NOT WS-IS-SUSPENDED
+002330         MOVE ZERO TO HIST-OLD-BAL
+002340         MOVE USER-BAL TO HIST-NEW-BAL
+002350         PERFORM 2600-WRITE-HISTORY THRU 2600-EXIT
+002360     END-IF.
+002370 2200-EXIT.
+002380     EXIT.
+
+002390*----------------------------------------------------------
+002400* 2300-CHANGE-ACCOUNT - LOOK THE ACCOUNT UP BY ID AND APPLY A
+002410* NEW BALANCE AND/OR STATUS.  A ZERO BALANCE TOKEN MEANS "LEAVE
+002420* THE BALANCE ALONE" - ONLY THE STATUS IS BEING CHANGED.
+002430*----------------------------------------------------------
+002440 2300-CHANGE-ACCOUNT.
+002450     PERFORM 2500-READ-MASTER THRU 2500-EXIT.
+
+002460     IF WS-ACCOUNT-FOUND
+002470         MOVE USER-BAL TO HIST-OLD-BAL
+002480         IF TRN-BAL NOT = ZERO
+002490             MOVE TRN-BAL TO USER-BAL
+002500         END-IF
+002510         IF TRN-STATUS NOT = SPACE
+002520             MOVE TRN-STATUS TO USER-STATUS
+002530         END-IF
+002540         MOVE USER-BAL TO HIST-NEW-BAL
+
+002550         MOVE WS-USER TO MF-USER-RECORD
+002560         REWRITE MF-USER-RECORD
+002561             INVALID KEY
+002562                 MOVE "NOT-FOUND" TO SUSP-REASON-CODE
+002563                 SET WS-IS-SUSPENDED TO TRUE
+002564                 PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+002565         END-REWRITE
+
+002570         IF NOT WS-IS-SUSPENDED
+002571             PERFORM 2600-WRITE-HISTORY THRU 2600-EXIT
+002572         END-IF
+002580     END-IF.
+002590 2300-EXIT.
+002600     EXIT.
+
+002610*----------------------------------------------------------
+002620* 2400-INQUIRE-ACCOUNT - LOOK THE ACCOUNT UP BY ID FOR DISPLAY
+002630* ONLY.  NO MASTER UPDATE, NO HISTORY RECORD.
+002640*----------------------------------------------------------
+002650 2400-INQUIRE-ACCOUNT.
+002660     PERFORM 2500-READ-MASTER THRU 2500-EXIT.
+002670 2400-EXIT.
+002680     EXIT.
+
+002690*----------------------------------------------------------
+002700* 2500-READ-MASTER - COMMON RANDOM READ OF USERMAST BY TRN-ID.
+002710*----------------------------------------------------------
+002720 2500-READ-MASTER.
+002730     SET WS-ACCOUNT-FOUND TO TRUE.
+002740     MOVE TRN-ID TO MF-USER-ID.
+002750     READ USERMAST INTO WS-USER
+002760         INVALID KEY
+002770             MOVE "NOT-FOUND" TO SUSP-REASON-CODE
+002780             SET WS-ACCOUNT-NOTFOUND TO TRUE
+002790             SET WS-IS-SUSPENDED TO TRUE
+002800             PERFORM 2900-WRITE-SUSPENSE THRU 2900-EXIT
+002810     END-READ.
+002820 2500-EXIT.
+002830     EXIT.
+
+002840*----------------------------------------------------------
+002850* 2600-WRITE-HISTORY - APPEND ONE AUDIT RECORD FOR A CREATE OR
+002860* CHANGE TRANSACTION.
+002870*----------------------------------------------------------
+002880 2600-WRITE-HISTORY.
+002890     MOVE USER-ID TO HIST-USER-ID.
+002900     MOVE "HELLCBL" TO HIST-SOURCE-JOB.
+002910     ACCEPT HIST-EFF-DATE FROM DATE YYYYMMDD.
+002920     WRITE HIST-RECORD.
+002930 2600-EXIT.
+002940     EXIT.
+
+002950*----------------------------------------------------------
+002960* 2900-WRITE-SUSPENSE - APPEND THE ORIGINAL INPUT LINE AND THE
+002970* REASON CODE TO THE REJECT QUEUE.
+002980*----------------------------------------------------------
+002990 2900-WRITE-SUSPENSE.
+003000     IF TRN-ID IS NUMERIC
+003010         MOVE TRN-ID TO SUSP-USER-ID
+003020     ELSE
+003030         MOVE ZERO TO SUSP-USER-ID
+003040     END-IF.
+003050     ACCEPT SUSP-DATE FROM DATE YYYYMMDD.
+003060     WRITE SUSP-RECORD.
+003070 2900-EXIT.
+003080     EXIT.
+
+003090*----------------------------------------------------------
+003100* 3000-DISPLAY-MESSAGE - CONSOLE FEEDBACK FOR THE OPERATOR.
+003110*----------------------------------------------------------
+003120 3000-DISPLAY-MESSAGE.
+003130     DISPLAY WS-PADDING WS-PROGRAM-NAME WS-PADDING.
+
+003140     IF WS-IS-SUSPENDED
+003150         DISPLAY "TRANSACTION REJECTED - REASON: "
+003160             SUSP-REASON-CODE
+003170     ELSE
+003210         DISPLAY "NAME: " USER-NAME " ID: " USER-ID
+
+003220         IF USER-ACTIVE
+003230             DISPLAY "USER IS ACTIVE"
+003240         END-IF
+003250         IF USER-INACTIVE
+003260             DISPLAY "USER IS INACTIVE"
+003270         END-IF
+003280         IF USER-HOLD
+003290             DISPLAY "USER IS ON HOLD"
+003300         END-IF
+
+003310         DISPLAY "BALANCE $" USER-BAL
+003330     END-IF.
+003340 3000-EXIT.
+003350     EXIT.
+
+003360*----------------------------------------------------------
+003370* 8000-TERMINATE - CLOSE OUT THE FILES BEFORE STOP RUN.
+003380*----------------------------------------------------------
+003390 8000-TERMINATE.
+003400     CLOSE USERMAST, USERHIST, USERSUSP.
+003410 8000-EXIT.
+003420     EXIT.
+
+003430 END PROGRAM HELLCBL.
