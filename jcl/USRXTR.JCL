@@ -0,0 +1,13 @@
+//USRXTR   JOB  (ACCTG),'ACCOUNT SERVICES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* USRXTR - NIGHTLY ACTIVE-USER EXTRACT FOR BILLING.  RUN AFTER
+//* USRLOAD SO THE FEED REFLECTS THE NIGHT'S POSTINGS.
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=USRXTR
+//STEPLIB  DD   DSN=ACCTSVC.PROD.LOADLIB,DISP=SHR
+//USERMAST DD   DSN=ACCTSVC.PROD.USERMAST,DISP=SHR
+//USERXTR  DD   DSN=ACCTSVC.PROD.USERXTR,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
