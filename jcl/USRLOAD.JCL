@@ -0,0 +1,24 @@
+//USRLOAD  JOB  (ACCTG),'ACCOUNT SERVICES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* USRLOAD - NIGHTLY BATCH POSTING OF USERTRAN AGAINST USERMAST.
+//*
+//* PARM ON STEP1 IS A SINGLE BYTE:
+//*     PARM='N'  -  NORMAL, FROM-THE-TOP RUN (DEFAULT).
+//*     PARM='Y'  -  RESTART A RUN THAT DID NOT REACH END OF FILE,
+//*                  RESUMING AFTER THE LAST USERCKPT CHECKPOINT.
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=USRLOAD,PARM='N'
+//STEPLIB  DD   DSN=ACCTSVC.PROD.LOADLIB,DISP=SHR
+//USERTRAN DD   DSN=ACCTSVC.PROD.USERTRAN,DISP=SHR
+//USERMAST DD   DSN=ACCTSVC.PROD.USERMAST,DISP=SHR
+//USERHIST DD   DSN=ACCTSVC.PROD.USERHIST,
+//             DISP=(MOD,KEEP,KEEP)
+//USERSUSP DD   DSN=ACCTSVC.PROD.USERSUSP,
+//             DISP=(MOD,KEEP,KEEP)
+//USERCKPT DD   DSN=ACCTSVC.PROD.USERCKPT,
+//             DISP=(MOD,KEEP,KEEP)
+//USERPARM DD   *
++000000999999
+/*
+//SYSOUT   DD   SYSOUT=*
