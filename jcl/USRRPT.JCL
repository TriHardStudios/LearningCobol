@@ -0,0 +1,11 @@
+//USRRPT   JOB  (ACCTG),'ACCOUNT SERVICES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* USRRPT - DAILY USER STATUS REPORT.  RUN AFTER USRLOAD SO THE
+//* COUNTS AND TOTALS REFLECT THE NIGHT'S POSTINGS.
+//*-------------------------------------------------------------
+//STEP1    EXEC PGM=USRRPT
+//STEPLIB  DD   DSN=ACCTSVC.PROD.LOADLIB,DISP=SHR
+//USERMAST DD   DSN=ACCTSVC.PROD.USERMAST,DISP=SHR
+//USRRPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
