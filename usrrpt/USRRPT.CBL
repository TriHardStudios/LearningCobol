@@ -0,0 +1,209 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    USRRPT.
+000120 AUTHOR.        R F KOVACS.
+000130 INSTALLATION.  ACCOUNT SERVICES.
+000140 DATE-WRITTEN.  08/09/26.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------------
+000170* USRRPT - DAILY USER STATUS REPORT.
+000180*
+000190* READS USERMAST FROM TOP TO BOTTOM AND PRINTS ONE LINE PER
+000200* ACCOUNT STATUS (ACTIVE, INACTIVE, HOLD) SHOWING THE ACCOUNT
+000210* COUNT AND THE TOTAL BALANCE ON DEPOSIT FOR THAT STATUS, PLUS A
+000220* GRAND TOTAL LINE.  RUN AFTER USRLOAD SO THE NUMBERS REFLECT THE
+000230* NIGHT'S POSTINGS.
+000240*-----------------------------------------------------------------
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT USERMAST  ASSIGN TO "USERMAST"
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS SEQUENTIAL
+000310         RECORD KEY IS MF-USER-ID
+000320         FILE STATUS IS WS-USERMAST-STATUS.
+
+000330     SELECT USRRPT    ASSIGN TO "USRRPT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-USRRPT-STATUS.
+
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  USERMAST
+000390     LABEL RECORDS ARE STANDARD.
+000400 01  MF-USER-RECORD.
+000410     COPY USERREC
+000420         REPLACING ==USER-NAME==     BY ==MF-USER-NAME==
+000430                   ==USER-ID==       BY ==MF-USER-ID==
+000440                   ==USER-STATUS==   BY ==MF-USER-STATUS==
+000450                   ==USER-ACTIVE==   BY ==MF-USER-ACTIVE==
+000460                   ==USER-INACTIVE== BY ==MF-USER-INACTIVE==
+000470                   ==USER-HOLD==     BY ==MF-USER-HOLD==
+000480                   ==USER-BAL==      BY ==MF-USER-BAL==.
+
+000490 FD  USRRPT
+000500     LABEL RECORDS ARE STANDARD.
+000510 01  RPT-LINE                            PIC X(80).
+
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-PROGRAM-NAME                     PIC X(15)
+000540                                         VALUE "USRRPT".
+
+000550 01  WS-USER.
+000560     COPY USERREC.
+
+000570 01  WS-FILE-STATUSES.
+000580     05  WS-USERMAST-STATUS              PIC X(02).
+000590         88  WS-USERMAST-OK               VALUE "00".
+000600     05  WS-USRRPT-STATUS                PIC X(02).
+
+000610 77  WS-EOF-SW                           PIC X(01) VALUE "N".
+000620     88  WS-NO-MORE-MASTER-RECS           VALUE "Y".
+
+000630 77  WS-ACTIVE-COUNT                     PIC 9(07) COMP
+000640                                         VALUE ZERO.
+000650 77  WS-INACTIVE-COUNT                   PIC 9(07) COMP
+000660                                         VALUE ZERO.
+000670 77  WS-HOLD-COUNT                       PIC 9(07) COMP
+000680                                         VALUE ZERO.
+000690 77  WS-TOTAL-COUNT                      PIC 9(07) COMP
+000700                                         VALUE ZERO.
+
+000710 77  WS-ACTIVE-TOTAL                     PIC 9(09)V99
+000720                                         VALUE ZERO.
+000730 77  WS-INACTIVE-TOTAL                   PIC 9(09)V99
+000740                                         VALUE ZERO.
+000750 77  WS-HOLD-TOTAL                       PIC 9(09)V99
+000760                                         VALUE ZERO.
+000770 77  WS-GRAND-TOTAL                      PIC 9(09)V99
+000780                                         VALUE ZERO.
+
+000790 01  WS-RUN-DATE                         PIC 9(08).
+
+000800 01  WS-HEAD-LINE-1.
+000810     05  FILLER                          PIC X(24)
+000820         VALUE "USER STATUS REPORT - RUN".
+000830     05  FILLER                          PIC X(01) VALUE SPACE.
+000840     05  WH1-RUN-DATE                    PIC 9(08).
+000850     05  FILLER                          PIC X(47) VALUE SPACES.
+
+000860 01  WS-HEAD-LINE-2.
+000870     05  FILLER                          PIC X(12)
+000880         VALUE "STATUS".
+000890     05  FILLER                          PIC X(10)
+000900         VALUE "ACCOUNTS".
+000910     05  FILLER                          PIC X(16)
+000920         VALUE "TOTAL BALANCE".
+000930     05  FILLER                          PIC X(42) VALUE SPACES.
+
+000940 01  WS-DETAIL-LINE.
+000950     05  DL-STATUS                       PIC X(12).
+000960     05  DL-COUNT                        PIC Z,ZZZ,ZZ9.
+000970     05  FILLER                          PIC X(04) VALUE SPACES.
+000980     05  DL-TOTAL                        PIC ZZZ,ZZZ,ZZ9.99.
+000990     05  FILLER                          PIC X(35) VALUE SPACES.
+
+001000 PROCEDURE DIVISION.
+
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001030     IF RETURN-CODE = ZERO
+001040         PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+001050             UNTIL WS-NO-MORE-MASTER-RECS
+001060         PERFORM 3000-WRITE-REPORT THRU 3000-EXIT
+001070         PERFORM 8000-TERMINATE THRU 8000-EXIT
+001080     END-IF.
+001090     STOP RUN.
+
+001100*----------------------------------------------------------
+001110* 1000-INITIALIZE - OPEN THE FILES.
+001120*----------------------------------------------------------
+001130 1000-INITIALIZE.
+001140     INITIALIZE WS-USER.
+001150     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+001160     OPEN INPUT USERMAST.
+001170     IF NOT WS-USERMAST-OK
+001180         DISPLAY "USRRPT: UNABLE TO OPEN USERMAST, STATUS = "
+001190             WS-USERMAST-STATUS
+001200         MOVE 16 TO RETURN-CODE
+001210         GO TO 1000-EXIT
+001220     END-IF.
+
+001230     OPEN OUTPUT USRRPT.
+001240     IF WS-USRRPT-STATUS NOT = "00"
+001250         DISPLAY "USRRPT: UNABLE TO OPEN USRRPT, STATUS = "
+001260             WS-USRRPT-STATUS
+001270         MOVE 16 TO RETURN-CODE
+001280         GO TO 1000-EXIT
+001290     END-IF.
+001300 1000-EXIT.
+001310     EXIT.
+
+001320*----------------------------------------------------------
+001330* 2000-PROCESS-MASTER - READ ONE MASTER RECORD AND ADD IT TO THE
+001340* COUNT AND BALANCE TOTAL FOR ITS STATUS.
+001350*----------------------------------------------------------
+001360 2000-PROCESS-MASTER.
+001370     READ USERMAST INTO WS-USER
+001380         AT END
+001390             SET WS-NO-MORE-MASTER-RECS TO TRUE
+001400         NOT AT END
+001410             ADD 1 TO WS-TOTAL-COUNT
+001420             ADD USER-BAL TO WS-GRAND-TOTAL
+001430             EVALUATE TRUE
+001440                 WHEN USER-ACTIVE
+001450                     ADD 1 TO WS-ACTIVE-COUNT
+001460                     ADD USER-BAL TO WS-ACTIVE-TOTAL
+001470                 WHEN USER-INACTIVE
+001480                     ADD 1 TO WS-INACTIVE-COUNT
+001490                     ADD USER-BAL TO WS-INACTIVE-TOTAL
+001500                 WHEN USER-HOLD
+001510                     ADD 1 TO WS-HOLD-COUNT
+001520                     ADD USER-BAL TO WS-HOLD-TOTAL
+001530             END-EVALUATE
+001540     END-READ.
+001550 2000-EXIT.
+001560     EXIT.
+
+001570*----------------------------------------------------------
+001580* 3000-WRITE-REPORT - HEADINGS, ONE DETAIL LINE PER STATUS, AND A
+001590* GRAND TOTAL LINE.
+001600*----------------------------------------------------------
+001610 3000-WRITE-REPORT.
+001620     MOVE WS-RUN-DATE TO WH1-RUN-DATE.
+001630     WRITE RPT-LINE FROM WS-HEAD-LINE-1.
+001640     WRITE RPT-LINE FROM WS-HEAD-LINE-2.
+
+001650     MOVE "ACTIVE"   TO DL-STATUS.
+001660     MOVE WS-ACTIVE-COUNT TO DL-COUNT.
+001670     MOVE WS-ACTIVE-TOTAL TO DL-TOTAL.
+001680     WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+001690     MOVE "INACTIVE" TO DL-STATUS.
+001700     MOVE WS-INACTIVE-COUNT TO DL-COUNT.
+001710     MOVE WS-INACTIVE-TOTAL TO DL-TOTAL.
+001720     WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+001730     MOVE "HOLD"     TO DL-STATUS.
+001740     MOVE WS-HOLD-COUNT TO DL-COUNT.
+001750     MOVE WS-HOLD-TOTAL TO DL-TOTAL.
+001760     WRITE RPT-LINE FROM WS-DETAIL-LINE.
+
+001770     MOVE "GRAND TOTAL" TO DL-STATUS.
+001780     MOVE WS-TOTAL-COUNT TO DL-COUNT.
+001790     MOVE WS-GRAND-TOTAL TO DL-TOTAL.
+001800     WRITE RPT-LINE FROM WS-DETAIL-LINE.
+001810 3000-EXIT.
+001820     EXIT.
+
+001830*----------------------------------------------------------
+001840* 8000-TERMINATE - CLOSE THE FILES.
+001850*----------------------------------------------------------
+001860 8000-TERMINATE.
+001870     CLOSE USERMAST, USRRPT.
+001880     DISPLAY "USRRPT: REPORT COMPLETE, " WS-TOTAL-COUNT
+001890         " ACCOUNTS".
+001900 8000-EXIT.
+001910     EXIT.
+
+001920 END PROGRAM USRRPT.
